@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTLIST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DEPTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPT-FILE.
+           COPY DEPTREC.
+       WORKING-STORAGE SECTION.
+       01  DEPT-STS           PIC 9(02).
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           OPEN  INPUT DEPT-FILE.
+           DISPLAY "*** Department List ***".
+           DISPLAY "Cd Department Name".
+           DISPLAY "-- --------------------".
+           PERFORM UNTIL (DEPT-STS NOT = ZERO)
+             READ DEPT-FILE NEXT
+               AT END
+                  DISPLAY "EOF"
+               NOT AT END
+                  DISPLAY DEPT-CD " " DEPT-NAME
+             END-READ
+           END-PERFORM.
+           CLOSE DEPT-FILE.
+       MAIN-900.
+           GOBACK.
