@@ -3,42 +3,65 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "EMPFILE"
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS  DYNAMIC
-                  RECORD KEY   IS  EMP-CD
-                  FILE STATUS  IS  EMP-STS.
+           COPY EMPSEL.
        DATA DIVISION.
        FILE SECTION.
        FD  EMP-FILE.
-       01  EMP-REC.
-           03  EMP-CD         PIC X(04).
-           03  EMP-NAME       PIC X(20).
-           03  EMP-DPT-CD     PIC X(02).
-           03  EMP-ENT-DATE   PIC 9(08).
+           COPY EMPREC.
        WORKING-STORAGE SECTION.
        01  EMP-STS            PIC  9(02).
+       01  WS-FILE-OPEN       PIC  X      VALUE "N".
        LINKAGE SECTION.
        01  LK-CD              PIC X(04).
        01  LK-NAME            PIC X(20).
        01  LK-DPT-CD          PIC X(02).
        01  LK-ENT-DATE        PIC 9(08).
        01  LK-RETURN          PIC 9(01).
+       01  LK-KEEP-OPEN       PIC X(01).
        PROCEDURE DIVISION     USING     LK-CD, LK-NAME, LK-DPT-CD,
-                                        LK-ENT-DATE, LK-RETURN.
+                                        LK-ENT-DATE, LK-RETURN,
+                                        LK-KEEP-OPEN.
        MAIN-CONTROL SECTION.
        MAIN-000.
-           INITIALIZE EMP-REC.
-           MOVE  ZERO         TO   LK-RETURN.
-           OPEN  INPUT EMP-FILE.
-           MOVE  LK-CD        TO   EMP-CD.
-           READ  EMP-FILE KEY IS   EMP-CD
-             INVALID KEY
-                 MOVE  1      TO   LK-RETURN
-           END-READ.
-           MOVE  EMP-NAME     TO   LK-NAME.
-           MOVE  EMP-DPT-CD   TO   LK-DPT-CD.
-           MOVE  EMP-ENT-DATE TO   LK-ENT-DATE.
-           CLOSE EMP-FILE.
+           IF LK-KEEP-OPEN = "C"
+              PERFORM CLOSE-EMP-FILE
+           ELSE
+              PERFORM LOOKUP-EMP-REC
+           END-IF.
        MAIN-900.
            EXIT PROGRAM.
+       LOOKUP-EMP-REC.
+           INITIALIZE EMP-REC.
+           MOVE  ZERO         TO   LK-RETURN.
+           IF WS-FILE-OPEN = "N"
+              OPEN  INPUT EMP-FILE
+              EVALUATE EMP-STS
+                WHEN "00"
+                   MOVE "Y"        TO   WS-FILE-OPEN
+                WHEN "35"
+                   DISPLAY "EMP-FILE not found - run EMPWRITE first"
+                   MOVE  2         TO   LK-RETURN
+                WHEN OTHER
+                   DISPLAY "EMP-FILE open failed, status " EMP-STS
+                           " - contact support"
+                   MOVE  2         TO   LK-RETURN
+              END-EVALUATE
+           END-IF.
+           IF WS-FILE-OPEN = "Y"
+              MOVE  LK-CD        TO   EMP-CD
+              READ  EMP-FILE KEY IS   EMP-CD
+                INVALID KEY
+                    MOVE  1      TO   LK-RETURN
+              END-READ
+              MOVE  EMP-NAME     TO   LK-NAME
+              MOVE  EMP-DPT-CD   TO   LK-DPT-CD
+              MOVE  EMP-ENT-DATE TO   LK-ENT-DATE
+              IF LK-KEEP-OPEN NOT = "Y"
+                 PERFORM CLOSE-EMP-FILE
+              END-IF
+           END-IF.
+       CLOSE-EMP-FILE.
+           IF WS-FILE-OPEN = "Y"
+              CLOSE EMP-FILE
+              MOVE  "N"          TO   WS-FILE-OPEN
+           END-IF.
