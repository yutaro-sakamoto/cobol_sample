@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPDELTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+           COPY CKPTSEL.
+           SELECT EMP-DELTA ASSIGN TO "EMPDELTA"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS  DLT-STS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-AUDIT.
+           COPY AUDITREC.
+       FD  EMP-CKPT.
+           COPY CKPTREC.
+       FD  EMP-DELTA.
+       01  DLT-REC               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  AUD-STS            PIC  9(02).
+       01  CKPT-STS           PIC  9(02).
+       01  DLT-STS            PIC  9(02).
+       01  WS-EOF             PIC  X      VALUE "N".
+       01  WS-START-SEQ       PIC  9(06)  VALUE ZERO.
+       01  WS-AUD-SEQ         PIC  9(06)  VALUE ZERO.
+       01  WS-DELTA-COUNT     PIC  9(06)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           DISPLAY "*** Building EMPDELTA from EMPAUDIT ***".
+           OPEN  INPUT  EMP-AUDIT.
+           EVALUATE AUD-STS
+             WHEN "00"
+                PERFORM OPEN-CHECKPOINT
+                OPEN  OUTPUT EMP-DELTA
+                IF WS-START-SEQ > ZERO
+                   DISPLAY "*** Extracting changes after audit entry "
+                           WS-START-SEQ " ***"
+                END-IF
+                PERFORM UNTIL WS-EOF = "Y"
+                  READ EMP-AUDIT NEXT
+                  EVALUATE AUD-STS
+                    WHEN "00"
+                       ADD  1 TO WS-AUD-SEQ
+                       IF WS-AUD-SEQ > WS-START-SEQ
+                          PERFORM WRITE-DELTA-REC
+                       END-IF
+                    WHEN "10"
+                       MOVE "Y" TO WS-EOF
+                    WHEN OTHER
+                       DISPLAY "I-O error reading EMPAUDIT, status "
+                               AUD-STS " - contact support"
+                       MOVE "Y" TO WS-EOF
+                  END-EVALUATE
+                END-PERFORM
+                CLOSE EMP-DELTA
+                PERFORM UPDATE-CHECKPOINT
+                CLOSE EMP-CKPT
+                DISPLAY "*** Wrote " WS-DELTA-COUNT
+                        " change(s) to EMPDELTA ***"
+             WHEN "35"
+                DISPLAY "EMPAUDIT not found - no changes recorded yet"
+             WHEN OTHER
+                DISPLAY "EMPAUDIT open failed, status " AUD-STS
+                        " - contact support"
+           END-EVALUATE.
+           CLOSE EMP-AUDIT.
+       MAIN-900.
+           GOBACK.
+       OPEN-CHECKPOINT.
+           OPEN  I-O EMP-CKPT.
+           IF CKPT-STS = 35
+              OPEN  OUTPUT EMP-CKPT
+              MOVE  "EMPD"     TO   CKPT-KEY
+              MOVE  ZERO       TO   CKPT-TR-SEQ
+              WRITE CKPT-REC
+              CLOSE EMP-CKPT
+              OPEN  I-O EMP-CKPT
+           END-IF.
+           MOVE  "EMPD"        TO   CKPT-KEY.
+           READ  EMP-CKPT KEY IS   CKPT-KEY
+             INVALID KEY
+                 MOVE ZERO     TO   CKPT-TR-SEQ
+           END-READ.
+           MOVE  CKPT-TR-SEQ   TO   WS-START-SEQ.
+       UPDATE-CHECKPOINT.
+           MOVE  WS-AUD-SEQ    TO   CKPT-TR-SEQ.
+           REWRITE CKPT-REC.
+       WRITE-DELTA-REC.
+           STRING FUNCTION TRIM(AUD-CD)          DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(AUD-ACTION)       DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(AUD-NEW-NAME)     DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(AUD-NEW-DPT)      DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  AUD-NEW-DATE                    DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(AUD-NEW-STATUS)   DELIMITED BY SIZE
+                  INTO DLT-REC
+           END-STRING.
+           WRITE  DLT-REC.
+           ADD    1 TO WS-DELTA-COUNT.
