@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPIMPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           COPY DEPTSEL.
+           COPY AUDITSEL.
+           SELECT EMP-CSV ASSIGN TO "EMPCSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS  CSV-STS.
+           COPY REJSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY EMPREC.
+       FD  DEPT-FILE.
+           COPY DEPTREC.
+       FD  EMP-AUDIT.
+           COPY AUDITREC.
+       FD  EMP-CSV.
+       01  CSV-REC               PIC X(80).
+       FD  EMP-REJECT.
+           COPY REJREC.
+       WORKING-STORAGE SECTION.
+       01  EMP-STS            PIC 9(02).
+       01  DEPT-STS           PIC 9(02).
+       01  AUD-STS            PIC 9(02).
+       01  CSV-STS            PIC 9(02).
+       01  WS-EOF             PIC X      VALUE "N".
+       01  WS-OPENS-OK        PIC X      VALUE "Y".
+       01  WS-DEPT-OK         PIC X.
+       01  WS-DATE-OK         PIC X.
+       01  WS-ADD-COUNT       PIC 9(06)  VALUE ZERO.
+       01  WS-CHG-COUNT       PIC 9(06)  VALUE ZERO.
+       01  WS-REJ-COUNT       PIC 9(06)  VALUE ZERO.
+       01  WS-FLD-CNT         PIC 9(02)  VALUE ZERO.
+       01  WS-FLD-IDX         PIC 9(02)  VALUE ZERO.
+       01  WS-FIELDS.
+           03  WS-FLD          OCCURS 5 TIMES PIC X(20).
+       01  WS-DATE-DIGITS     PIC 9(08).
+       01  REJ-STS            PIC 9(02).
+       01  WS-REJ-REASON      PIC X(40).
+       01  WK-OLD-NAME        PIC X(20).
+       01  WK-OLD-DPT-CD      PIC X(02).
+       01  WK-OLD-ENT-DATE    PIC 9(08).
+       01  WK-OLD-STATUS      PIC X(01).
+       01  WK-OLD-MGR-CD      PIC X(04).
+       01  WK-OLD-GRADE       PIC X(02).
+       01  WK-OLD-SALARY      PIC 9(07)V99.
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "N"           TO   WS-EOF.
+           MOVE  ZERO          TO   WS-ADD-COUNT.
+           MOVE  ZERO          TO   WS-CHG-COUNT.
+           MOVE  ZERO          TO   WS-REJ-COUNT.
+           DISPLAY "*** Importing employees from EMPCSV ***".
+           OPEN  INPUT  EMP-CSV.
+           OPEN  I-O    EMP-FILE.
+           OPEN  INPUT  DEPT-FILE.
+           OPEN  EXTEND EMP-AUDIT.
+           OPEN  EXTEND EMP-REJECT.
+           PERFORM CHECK-OPENS.
+           IF WS-OPENS-OK = "Y"
+              PERFORM UNTIL WS-EOF = "Y"
+                READ EMP-CSV NEXT
+                EVALUATE CSV-STS
+                  WHEN "00"
+                     PERFORM PROCESS-CSV-REC
+                  WHEN "10"
+                     MOVE "Y" TO WS-EOF
+                  WHEN OTHER
+                     DISPLAY "I-O error reading EMPCSV, status "
+                             CSV-STS " - contact support"
+                     MOVE "Y" TO WS-EOF
+                END-EVALUATE
+              END-PERFORM
+           END-IF.
+           CLOSE EMP-CSV.
+           CLOSE EMP-FILE.
+           CLOSE DEPT-FILE.
+           CLOSE EMP-AUDIT.
+           CLOSE EMP-REJECT.
+           DISPLAY "*** Import complete: " WS-ADD-COUNT " added, "
+                   WS-CHG-COUNT " updated, " WS-REJ-COUNT
+                   " rejected (see EMPREJ) ***".
+       MAIN-900.
+           GOBACK.
+       CHECK-OPENS.
+           MOVE  "Y"           TO   WS-OPENS-OK.
+           EVALUATE CSV-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "35"
+                DISPLAY "EMPCSV not found - nothing to import"
+                MOVE "N"       TO   WS-OPENS-OK
+             WHEN OTHER
+                DISPLAY "EMPCSV open failed, status " CSV-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE EMP-STS
+             WHEN "00"
+                CONTINUE
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                        " - contact support"
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE DEPT-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "35"
+                DISPLAY "DEPTMAST not found - run DEPTLOAD first"
+                MOVE "N"       TO   WS-OPENS-OK
+             WHEN OTHER
+                DISPLAY "DEPTMAST open failed, status " DEPT-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE AUD-STS
+             WHEN "00"
+                CONTINUE
+             WHEN OTHER
+                DISPLAY "EMP-AUDIT open failed, status " AUD-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE REJ-STS
+             WHEN "00"
+                CONTINUE
+             WHEN OTHER
+                DISPLAY "EMP-REJECT open failed, status " REJ-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+       PROCESS-CSV-REC.
+           PERFORM SPLIT-CSV-REC.
+           IF WS-FLD-CNT < 4
+              DISPLAY "Rejected import row: " CSV-REC
+                      " - expected at least 4 fields"
+              MOVE  SPACES          TO   EMP-CD
+              MOVE  "Malformed import row - too few fields"
+                                     TO   WS-REJ-REASON
+              PERFORM WRITE-REJECTION
+           ELSE
+              PERFORM BUILD-DATE-DIGITS
+              PERFORM CHECK-DEPT
+              PERFORM CHECK-ENT-DATE
+              IF WS-DEPT-OK NOT = "Y"
+                 DISPLAY "Rejected import of " WS-FLD(1)
+                         ": unknown department code " WS-FLD(3)
+                 MOVE  WS-FLD(1)     TO   EMP-CD
+                 MOVE  "Unknown department code on import"
+                                     TO   WS-REJ-REASON
+                 PERFORM WRITE-REJECTION
+              ELSE
+                 IF WS-DATE-OK NOT = "Y"
+                    DISPLAY "Rejected import of " WS-FLD(1)
+                            ": invalid enter date " WS-DATE-DIGITS
+                    MOVE  WS-FLD(1)  TO   EMP-CD
+                    MOVE  "Invalid enter date on import"
+                                     TO   WS-REJ-REASON
+                    PERFORM WRITE-REJECTION
+                 ELSE
+                    MOVE  WS-FLD(1)   TO   EMP-CD
+                    READ  EMP-FILE KEY IS   EMP-CD
+                      INVALID KEY
+                         PERFORM ADD-EMP-REC
+                      NOT INVALID KEY
+                         PERFORM UPDATE-EMP-REC
+                    END-READ
+                 END-IF
+              END-IF
+           END-IF.
+       CHECK-DEPT.
+           MOVE  "Y"           TO   WS-DEPT-OK.
+           MOVE  WS-FLD(3)     TO   DEPT-CD.
+           READ  DEPT-FILE KEY IS   DEPT-CD
+             INVALID KEY
+                 MOVE "N"      TO   WS-DEPT-OK
+           END-READ.
+       CHECK-ENT-DATE.
+           MOVE  "Y"           TO   WS-DATE-OK.
+           CALL  "EMPDTVAL" USING WS-DATE-DIGITS, WS-DATE-OK.
+       ADD-EMP-REC.
+           MOVE  WS-FLD(2)        TO   EMP-NAME.
+           MOVE  WS-FLD(3)        TO   EMP-DPT-CD.
+           MOVE  WS-DATE-DIGITS   TO   EMP-ENT-DATE.
+           MOVE  SPACES           TO   EMP-MGR-CD.
+           MOVE  SPACES           TO   EMP-GRADE.
+           MOVE  ZERO             TO   EMP-SALARY.
+           MOVE  "A"              TO   EMP-STATUS.
+           IF WS-FLD-CNT >= 5 AND WS-FLD(5) NOT = SPACES
+              MOVE  WS-FLD(5)     TO   EMP-STATUS
+           END-IF.
+           WRITE EMP-REC
+             INVALID KEY
+                DISPLAY "Rejected import of " EMP-CD
+                        ": write failed"
+                MOVE  "Duplicate employee code on import"
+                                     TO   WS-REJ-REASON
+                PERFORM WRITE-REJECTION
+             NOT INVALID KEY
+                ADD  1 TO WS-ADD-COUNT
+                PERFORM WRITE-ADD-AUDIT
+           END-WRITE.
+       UPDATE-EMP-REC.
+           MOVE  EMP-NAME         TO   WK-OLD-NAME.
+           MOVE  EMP-DPT-CD       TO   WK-OLD-DPT-CD.
+           MOVE  EMP-ENT-DATE     TO   WK-OLD-ENT-DATE.
+           MOVE  EMP-STATUS       TO   WK-OLD-STATUS.
+           MOVE  EMP-MGR-CD       TO   WK-OLD-MGR-CD.
+           MOVE  EMP-GRADE        TO   WK-OLD-GRADE.
+           MOVE  EMP-SALARY       TO   WK-OLD-SALARY.
+           MOVE  WS-FLD(2)        TO   EMP-NAME.
+           MOVE  WS-FLD(3)        TO   EMP-DPT-CD.
+           MOVE  WS-DATE-DIGITS   TO   EMP-ENT-DATE.
+           IF WS-FLD-CNT >= 5 AND WS-FLD(5) NOT = SPACES
+              MOVE  WS-FLD(5)     TO   EMP-STATUS
+           END-IF.
+           REWRITE EMP-REC
+             INVALID KEY
+                DISPLAY "Rejected update of " EMP-CD
+                        ": rewrite failed"
+                MOVE  "Rewrite failed during import"
+                                     TO   WS-REJ-REASON
+                PERFORM WRITE-REJECTION
+             NOT INVALID KEY
+                ADD  1 TO WS-CHG-COUNT
+                PERFORM WRITE-CHG-AUDIT
+           END-REWRITE.
+       WRITE-ADD-AUDIT.
+           MOVE  FUNCTION CURRENT-DATE  TO   AUD-TS.
+           MOVE  EMP-CD                 TO   AUD-CD.
+           MOVE  "ADD"                  TO   AUD-ACTION.
+           MOVE  SPACES                 TO   AUD-OLD-NAME.
+           MOVE  EMP-NAME               TO   AUD-NEW-NAME.
+           MOVE  SPACES                 TO   AUD-OLD-DPT.
+           MOVE  EMP-DPT-CD             TO   AUD-NEW-DPT.
+           MOVE  ZERO                   TO   AUD-OLD-DATE.
+           MOVE  EMP-ENT-DATE           TO   AUD-NEW-DATE.
+           MOVE  SPACES                 TO   AUD-OLD-STATUS.
+           MOVE  EMP-STATUS             TO   AUD-NEW-STATUS.
+           MOVE  SPACES                 TO   AUD-OLD-MGR.
+           MOVE  EMP-MGR-CD             TO   AUD-NEW-MGR.
+           MOVE  SPACES                 TO   AUD-OLD-GRADE.
+           MOVE  EMP-GRADE              TO   AUD-NEW-GRADE.
+           MOVE  ZERO                   TO   AUD-OLD-SALARY.
+           MOVE  EMP-SALARY             TO   AUD-NEW-SALARY.
+           WRITE AUD-REC.
+       WRITE-CHG-AUDIT.
+           MOVE  FUNCTION CURRENT-DATE  TO   AUD-TS.
+           MOVE  EMP-CD                 TO   AUD-CD.
+           MOVE  "CHG"                  TO   AUD-ACTION.
+           MOVE  WK-OLD-NAME            TO   AUD-OLD-NAME.
+           MOVE  EMP-NAME               TO   AUD-NEW-NAME.
+           MOVE  WK-OLD-DPT-CD          TO   AUD-OLD-DPT.
+           MOVE  EMP-DPT-CD             TO   AUD-NEW-DPT.
+           MOVE  WK-OLD-ENT-DATE        TO   AUD-OLD-DATE.
+           MOVE  EMP-ENT-DATE           TO   AUD-NEW-DATE.
+           MOVE  WK-OLD-STATUS          TO   AUD-OLD-STATUS.
+           MOVE  EMP-STATUS             TO   AUD-NEW-STATUS.
+           MOVE  WK-OLD-MGR-CD          TO   AUD-OLD-MGR.
+           MOVE  EMP-MGR-CD             TO   AUD-NEW-MGR.
+           MOVE  WK-OLD-GRADE           TO   AUD-OLD-GRADE.
+           MOVE  EMP-GRADE              TO   AUD-NEW-GRADE.
+           MOVE  WK-OLD-SALARY          TO   AUD-OLD-SALARY.
+           MOVE  EMP-SALARY             TO   AUD-NEW-SALARY.
+           WRITE AUD-REC.
+       WRITE-REJECTION.
+           MOVE  FUNCTION CURRENT-DATE  TO   REJ-TS.
+           MOVE  EMP-CD                 TO   REJ-CD.
+           MOVE  WS-REJ-REASON          TO   REJ-REASON.
+           WRITE REJ-REC.
+           ADD   1                      TO   WS-REJ-COUNT.
+       BUILD-DATE-DIGITS.
+           IF WS-FLD(4)(5:1) = "/"
+              STRING WS-FLD(4)(1:4) WS-FLD(4)(6:2) WS-FLD(4)(9:2)
+                     DELIMITED BY SIZE INTO WS-DATE-DIGITS
+           ELSE
+              MOVE  WS-FLD(4)(1:8)  TO   WS-DATE-DIGITS
+           END-IF.
+       SPLIT-CSV-REC.
+           MOVE   SPACES          TO   WS-FIELDS.
+           MOVE   ZERO            TO   WS-FLD-CNT.
+           UNSTRING CSV-REC DELIMITED BY ","
+                     INTO WS-FLD(1) WS-FLD(2) WS-FLD(3)
+                          WS-FLD(4) WS-FLD(5)
+                     TALLYING IN WS-FLD-CNT
+           END-UNSTRING.
