@@ -3,39 +3,340 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "EMPFILE"
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS  DYNAMIC
-                  RECORD KEY   IS  EMP-CD
-                  FILE STATUS  IS  EMP-STS.
+           COPY EMPSEL.
+           COPY DEPTSEL.
+           COPY AUDITSEL.
+           COPY CTLSEL.
+           COPY REJSEL.
+           COPY CKPTSEL.
+           SELECT EMP-TRANS ASSIGN TO "EMPTRANS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS  TR-STS.
        DATA DIVISION.
        FILE SECTION.
        FD  EMP-FILE.
-       01  EMP-REC.
-           03  EMP-CD         PIC X(04).
-           03  EMP-NAME       PIC X(20).
-           03  EMP-DPT-CD     PIC X(02).
-           03  EMP-ENT-DATE   PIC 9(08).
+           COPY EMPREC.
+       FD  DEPT-FILE.
+           COPY DEPTREC.
+       FD  EMP-AUDIT.
+           COPY AUDITREC.
+       FD  EMP-CTL.
+           COPY CTLREC.
+       FD  EMP-REJECT.
+           COPY REJREC.
+       FD  EMP-CKPT.
+           COPY CKPTREC.
+       FD  EMP-TRANS.
+       01  TR-REC.
+           03  TR-NAME        PIC X(20).
+           03  TR-DPT-CD      PIC X(02).
+           03  TR-ENT-DATE    PIC 9(08).
+           03  TR-MGR-CD      PIC X(04).
+           03  TR-GRADE       PIC X(02).
+           03  TR-SALARY      PIC 9(07)V99.
        WORKING-STORAGE SECTION.
        01  EMP-STS            PIC  9(02).
-
+       01  DEPT-STS           PIC  9(02).
+       01  AUD-STS            PIC  9(02).
+       01  CTL-STS            PIC  9(02).
+       01  TR-STS             PIC  9(02).
+       01  WS-DEPT-OK         PIC  X.
+       01  WS-OPENS-OK        PIC  X     VALUE "Y".
+       01  WS-DATE-OK         PIC  X.
+       01  REJ-STS            PIC  9(02).
+       01  WS-REJ-COUNT       PIC  9(06)  VALUE ZERO.
+       01  WS-REJ-CD          PIC  X(04).
+       01  WS-REJ-REASON      PIC  X(40).
+       01  WS-CD-EXHAUSTED    PIC  X     VALUE "N".
+       01  CKPT-STS           PIC  9(02).
+       01  WS-START-SEQ       PIC  9(06)  VALUE ZERO.
+       01  WS-TR-SEQ          PIC  9(06)  VALUE ZERO.
+       01  WS-TR-EOF          PIC  X      VALUE "N".
+       01  WS-SCAN-EOF        PIC  X      VALUE "N".
+       01  WS-SCAN-CD         PIC  9(04)  VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-CONTROL SECTION.
        MAIN-000.
-           DISPLAY "*** Creating Employee file ***".
-           OPEN  OUTPUT EMP-FILE.
-      *
-           MOVE  "0011"            TO   EMP-CD.
-           MOVE  "Saitama Saburo"  TO   EMP-NAME.
-           MOVE  "01"              TO   EMP-DPT-CD.
-           MOVE  20020401          TO   EMP-ENT-DATE.
-           WRITE EMP-REC.
-      *                        ----+----+----+----+----+----+----+
-           WRITE EMP-REC FROM "0012Chiba Jiro          0219990401".
-           WRITE EMP-REC FROM "0013Tokyo Taro          0319970401".
-           WRITE EMP-REC FROM "0014Kanagawa Shiro      0120120401".
-           WRITE EMP-REC FROM "0015Niigata  Goroo      0220010401".
-      *                        ----+----+----+----+----+----+----+
+           MOVE  "N"           TO   WS-TR-EOF.
+           MOVE  ZERO          TO   WS-TR-SEQ.
+           MOVE  ZERO          TO   WS-REJ-COUNT.
+           DISPLAY "*** Loading new hires from EMPTRANS ***".
+           OPEN  INPUT  EMP-TRANS.
+           OPEN  INPUT  DEPT-FILE.
+           OPEN  I-O    EMP-FILE.
+           IF EMP-STS = 35
+              OPEN  OUTPUT EMP-FILE
+              CLOSE EMP-FILE
+              OPEN  I-O EMP-FILE
+           END-IF.
+           OPEN  EXTEND EMP-AUDIT.
+           OPEN  EXTEND EMP-REJECT.
+           PERFORM OPEN-CONTROL.
+           PERFORM OPEN-CHECKPOINT.
+           PERFORM CHECK-OPENS.
+           IF WS-OPENS-OK = "Y"
+              IF WS-START-SEQ > ZERO
+                 DISPLAY "*** Restarting - skipping first "
+                         WS-START-SEQ " already-applied transaction(s)"
+                         " ***"
+              END-IF
+              PERFORM UNTIL WS-TR-EOF = "Y"
+                READ EMP-TRANS NEXT
+                EVALUATE TR-STS
+                  WHEN "00"
+                      ADD  1 TO WS-TR-SEQ
+                      IF WS-TR-SEQ > WS-START-SEQ
+                         PERFORM CHECK-DEPT
+                         PERFORM CHECK-ENT-DATE
+                         IF WS-DEPT-OK = "Y" AND WS-DATE-OK = "Y"
+                            PERFORM ASSIGN-NEXT-CD
+                            IF WS-CD-EXHAUSTED = "Y"
+                               DISPLAY "Rejected hire for " TR-NAME
+                                 ": employee code counter exhausted"
+                               MOVE  SPACES   TO  WS-REJ-CD
+                               MOVE  "Employee code counter exhausted"
+                                    TO  WS-REJ-REASON
+                               PERFORM WRITE-REJECTION
+                               MOVE  "Y"      TO  WS-TR-EOF
+                            ELSE
+                               MOVE   TR-NAME       TO   EMP-NAME
+                               MOVE   TR-DPT-CD     TO   EMP-DPT-CD
+                               MOVE   TR-ENT-DATE   TO   EMP-ENT-DATE
+                               MOVE   TR-MGR-CD     TO   EMP-MGR-CD
+                               MOVE   TR-GRADE      TO   EMP-GRADE
+                               MOVE   TR-SALARY     TO   EMP-SALARY
+                               MOVE   "A"           TO   EMP-STATUS
+                               WRITE  EMP-REC
+                                 INVALID KEY
+                                    DISPLAY "Rejected hire for "
+                                       TR-NAME
+                                       ": duplicate employee code "
+                                       EMP-CD
+                                    MOVE  EMP-CD  TO  WS-REJ-CD
+                                    MOVE  "Duplicate employee code"
+                                         TO  WS-REJ-REASON
+                                    PERFORM WRITE-REJECTION
+                                 NOT INVALID KEY
+                                    PERFORM WRITE-AUDIT
+                               END-WRITE
+                            END-IF
+                         ELSE
+                            IF WS-DEPT-OK NOT = "Y"
+                               DISPLAY "Rejected hire for " TR-NAME
+                                 ": unknown department code " TR-DPT-CD
+                               MOVE  SPACES     TO  WS-REJ-CD
+                               STRING "Unknown department code: "
+                                      TR-DPT-CD   DELIMITED BY SIZE
+                                      INTO WS-REJ-REASON
+                               END-STRING
+                               PERFORM WRITE-REJECTION
+                            ELSE
+                               DISPLAY "Rejected hire for " TR-NAME
+                                 ": invalid enter date " TR-ENT-DATE
+                               MOVE  SPACES     TO  WS-REJ-CD
+                               STRING "Invalid enter date: "
+                                      TR-ENT-DATE DELIMITED BY SIZE
+                                      INTO WS-REJ-REASON
+                               END-STRING
+                               PERFORM WRITE-REJECTION
+                            END-IF
+                         END-IF
+                         PERFORM UPDATE-CHECKPOINT
+                      END-IF
+                  WHEN "10"
+                      MOVE "Y" TO WS-TR-EOF
+                  WHEN "91"
+                  WHEN "99"
+                      DISPLAY "I-O error reading EMPTRANS, status "
+                              TR-STS " - contact support"
+                      MOVE "Y" TO WS-TR-EOF
+                  WHEN OTHER
+                      DISPLAY "Unexpected EMPTRANS status " TR-STS
+                      MOVE "Y" TO WS-TR-EOF
+                END-EVALUATE
+              END-PERFORM
+              IF TR-STS = "10"
+                 PERFORM RESET-CHECKPOINT
+              END-IF
+           END-IF.
+           CLOSE EMP-TRANS.
+           CLOSE DEPT-FILE.
+           CLOSE EMP-AUDIT.
+           CLOSE EMP-REJECT.
+           CLOSE EMP-CTL.
+           CLOSE EMP-CKPT.
            CLOSE EMP-FILE.
+           IF WS-REJ-COUNT > ZERO
+              DISPLAY "*** " WS-REJ-COUNT
+                      " record(s) rejected - see EMPREJ ***"
+           END-IF.
        MAIN-900.
-           STOP RUN.
+           GOBACK.
+       CHECK-OPENS.
+           MOVE  "Y"           TO   WS-OPENS-OK.
+           EVALUATE TR-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "35"
+                DISPLAY "EMPTRANS not found - nothing to load"
+                MOVE "N"       TO   WS-OPENS-OK
+             WHEN OTHER
+                DISPLAY "EMPTRANS open failed, status " TR-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE DEPT-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "35"
+                DISPLAY "DEPTMAST not found - run DEPTLOAD first"
+                MOVE "N"       TO   WS-OPENS-OK
+             WHEN OTHER
+                DISPLAY "DEPTMAST open failed, status " DEPT-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE EMP-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "91"
+             WHEN "99"
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                        " - contact support"
+                MOVE "N"       TO   WS-OPENS-OK
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE AUD-STS
+             WHEN "00"
+                CONTINUE
+             WHEN OTHER
+                DISPLAY "EMP-AUDIT open failed, status " AUD-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE REJ-STS
+             WHEN "00"
+                CONTINUE
+             WHEN OTHER
+                DISPLAY "EMP-REJECT open failed, status " REJ-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE CTL-STS
+             WHEN "00"
+                CONTINUE
+             WHEN OTHER
+                DISPLAY "EMP-CTL open failed, status " CTL-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+           EVALUATE CKPT-STS
+             WHEN "00"
+                CONTINUE
+             WHEN OTHER
+                DISPLAY "EMP-CKPT open failed, status " CKPT-STS
+                MOVE "N"       TO   WS-OPENS-OK
+           END-EVALUATE.
+       CHECK-DEPT.
+           MOVE  "Y"           TO   WS-DEPT-OK.
+           MOVE  TR-DPT-CD     TO   DEPT-CD.
+           READ  DEPT-FILE KEY IS   DEPT-CD
+             INVALID KEY
+                 MOVE "N"      TO   WS-DEPT-OK
+           END-READ.
+       CHECK-ENT-DATE.
+           MOVE  "Y"           TO   WS-DATE-OK.
+           CALL  "EMPDTVAL" USING TR-ENT-DATE, WS-DATE-OK.
+       WRITE-REJECTION.
+           MOVE  FUNCTION CURRENT-DATE  TO   REJ-TS.
+           MOVE  WS-REJ-CD              TO   REJ-CD.
+           MOVE  WS-REJ-REASON          TO   REJ-REASON.
+           WRITE REJ-REC.
+           ADD   1                      TO   WS-REJ-COUNT.
+       OPEN-CHECKPOINT.
+           OPEN  I-O EMP-CKPT.
+           IF CKPT-STS = 35
+              OPEN  OUTPUT EMP-CKPT
+              MOVE  "EMPW"     TO   CKPT-KEY
+              MOVE  ZERO       TO   CKPT-TR-SEQ
+              WRITE CKPT-REC
+              CLOSE EMP-CKPT
+              OPEN  I-O EMP-CKPT
+           END-IF.
+           MOVE  "EMPW"        TO   CKPT-KEY.
+           READ  EMP-CKPT KEY IS   CKPT-KEY
+             INVALID KEY
+                 MOVE ZERO     TO   CKPT-TR-SEQ
+           END-READ.
+           MOVE  CKPT-TR-SEQ   TO   WS-START-SEQ.
+       UPDATE-CHECKPOINT.
+           MOVE  WS-TR-SEQ     TO   CKPT-TR-SEQ.
+           REWRITE CKPT-REC.
+       RESET-CHECKPOINT.
+           MOVE  ZERO          TO   CKPT-TR-SEQ.
+           REWRITE CKPT-REC.
+       OPEN-CONTROL.
+           OPEN  I-O EMP-CTL.
+           IF CTL-STS = 35
+              OPEN  OUTPUT EMP-CTL
+              MOVE  "EMPC"     TO   CTL-KEY
+              PERFORM FIND-MAX-CD
+              WRITE CTL-REC
+              CLOSE EMP-CTL
+              OPEN  I-O EMP-CTL
+           END-IF.
+           MOVE  "EMPC"        TO   CTL-KEY.
+           READ  EMP-CTL KEY IS   CTL-KEY
+             INVALID KEY
+                 MOVE ZERO     TO   CTL-LAST-CD
+           END-READ.
+       FIND-MAX-CD.
+           MOVE  ZERO          TO   CTL-LAST-CD.
+           MOVE  "N"           TO   WS-SCAN-EOF.
+           MOVE  LOW-VALUES    TO   EMP-CD.
+           START EMP-FILE KEY IS >= EMP-CD
+             INVALID KEY
+                 MOVE "Y"      TO   WS-SCAN-EOF
+           END-START.
+           PERFORM UNTIL WS-SCAN-EOF = "Y"
+             READ EMP-FILE NEXT
+             EVALUATE EMP-STS
+               WHEN "00"
+                  MOVE  EMP-CD       TO   WS-SCAN-CD
+                  IF WS-SCAN-CD > CTL-LAST-CD
+                     MOVE WS-SCAN-CD TO CTL-LAST-CD
+                  END-IF
+               WHEN "10"
+                  MOVE "Y" TO WS-SCAN-EOF
+               WHEN OTHER
+                  MOVE "Y" TO WS-SCAN-EOF
+             END-EVALUATE
+           END-PERFORM.
+       ASSIGN-NEXT-CD.
+           MOVE  "N"           TO   WS-CD-EXHAUSTED.
+           ADD   1             TO   CTL-LAST-CD
+             ON SIZE ERROR
+                DISPLAY "*** Employee code counter exhausted (9999)"
+                        " - contact support ***"
+                MOVE "Y"       TO   WS-CD-EXHAUSTED
+           END-ADD.
+           IF WS-CD-EXHAUSTED NOT = "Y"
+              MOVE  CTL-LAST-CD   TO   EMP-CD
+              REWRITE CTL-REC
+           END-IF.
+       WRITE-AUDIT.
+           MOVE  FUNCTION CURRENT-DATE  TO   AUD-TS.
+           MOVE  EMP-CD                 TO   AUD-CD.
+           MOVE  "ADD"                  TO   AUD-ACTION.
+           MOVE  SPACES                 TO   AUD-OLD-NAME.
+           MOVE  EMP-NAME               TO   AUD-NEW-NAME.
+           MOVE  SPACES                 TO   AUD-OLD-DPT.
+           MOVE  EMP-DPT-CD             TO   AUD-NEW-DPT.
+           MOVE  ZERO                   TO   AUD-OLD-DATE.
+           MOVE  EMP-ENT-DATE           TO   AUD-NEW-DATE.
+           MOVE  SPACES                 TO   AUD-OLD-STATUS.
+           MOVE  EMP-STATUS             TO   AUD-NEW-STATUS.
+           MOVE  SPACES                 TO   AUD-OLD-MGR.
+           MOVE  EMP-MGR-CD             TO   AUD-NEW-MGR.
+           MOVE  SPACES                 TO   AUD-OLD-GRADE.
+           MOVE  EMP-GRADE              TO   AUD-NEW-GRADE.
+           MOVE  ZERO                   TO   AUD-OLD-SALARY.
+           MOVE  EMP-SALARY             TO   AUD-NEW-SALARY.
+           WRITE AUD-REC.
