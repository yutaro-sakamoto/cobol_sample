@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPDELETE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           COPY AUDITSEL.
+           COPY HISTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY EMPREC.
+       FD  EMP-AUDIT.
+           COPY AUDITREC.
+       FD  EMP-HIST.
+           COPY HISTREC.
+       WORKING-STORAGE SECTION.
+       01  EMP-STS            PIC  9(02).
+       01  AUD-STS            PIC  9(02).
+       01  HIST-STS           PIC  9(02).
+       01  WK-FOUND           PIC  X     VALUE "Y".
+       01  WK-CD              PIC X(04).
+       01  WK-OLD-STATUS      PIC X(01).
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "Y"           TO   WK-FOUND.
+           DISPLAY "*** Employee Deactivation ***".
+           DISPLAY "Code to deactivate: " NO ADVANCING.
+           ACCEPT  WK-CD.
+           OPEN  I-O EMP-FILE.
+           EVALUATE EMP-STS
+             WHEN "00"
+                MOVE  WK-CD         TO   EMP-CD
+                READ  EMP-FILE KEY IS   EMP-CD
+                  INVALID KEY
+                      DISPLAY "Employee not found!"
+                      MOVE "N"      TO   WK-FOUND
+                END-READ
+             WHEN "35"
+                DISPLAY "EMP-FILE not found - run EMPWRITE first"
+                MOVE "N"      TO   WK-FOUND
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                MOVE "N"      TO   WK-FOUND
+           END-EVALUATE.
+           IF WK-FOUND = "Y"
+              IF EMP-STATUS = "T"
+                 DISPLAY "Employee is already terminated."
+              ELSE
+                 MOVE EMP-STATUS  TO   WK-OLD-STATUS
+                 MOVE "T"         TO   EMP-STATUS
+                 REWRITE EMP-REC
+                 PERFORM WRITE-AUDIT
+                 PERFORM WRITE-STATUS-HIST
+                 DISPLAY "Employee " WK-CD " deactivated."
+              END-IF
+           END-IF.
+           CLOSE EMP-FILE.
+       MAIN-900.
+           GOBACK.
+       WRITE-AUDIT.
+           OPEN  EXTEND EMP-AUDIT.
+           EVALUATE AUD-STS
+             WHEN "00"
+                MOVE  FUNCTION CURRENT-DATE  TO   AUD-TS
+                MOVE  EMP-CD                 TO   AUD-CD
+                MOVE  "DEL"                  TO   AUD-ACTION
+                MOVE  EMP-NAME               TO   AUD-OLD-NAME
+                MOVE  EMP-NAME               TO   AUD-NEW-NAME
+                MOVE  EMP-DPT-CD             TO   AUD-OLD-DPT
+                MOVE  EMP-DPT-CD             TO   AUD-NEW-DPT
+                MOVE  EMP-ENT-DATE           TO   AUD-OLD-DATE
+                MOVE  EMP-ENT-DATE           TO   AUD-NEW-DATE
+                MOVE  WK-OLD-STATUS          TO   AUD-OLD-STATUS
+                MOVE  EMP-STATUS             TO   AUD-NEW-STATUS
+                MOVE  EMP-MGR-CD             TO   AUD-OLD-MGR
+                MOVE  EMP-MGR-CD             TO   AUD-NEW-MGR
+                MOVE  EMP-GRADE              TO   AUD-OLD-GRADE
+                MOVE  EMP-GRADE              TO   AUD-NEW-GRADE
+                MOVE  EMP-SALARY             TO   AUD-OLD-SALARY
+                MOVE  EMP-SALARY             TO   AUD-NEW-SALARY
+                WRITE AUD-REC
+                CLOSE EMP-AUDIT
+             WHEN OTHER
+                DISPLAY "EMP-AUDIT open failed, status " AUD-STS
+                        " - audit entry lost, contact support"
+           END-EVALUATE.
+       WRITE-STATUS-HIST.
+           OPEN  EXTEND EMP-HIST.
+           EVALUATE HIST-STS
+             WHEN "00"
+                MOVE  EMP-CD           TO   HIST-CD
+                MOVE  "STS"            TO   HIST-FIELD
+                MOVE  WK-OLD-STATUS    TO   HIST-OLD-VAL
+                MOVE  EMP-STATUS       TO   HIST-NEW-VAL
+                ACCEPT HIST-EFF-DATE   FROM DATE YYYYMMDD
+                WRITE  HIST-REC
+                CLOSE EMP-HIST
+             WHEN OTHER
+                DISPLAY "EMP-HIST open failed, status " HIST-STS
+                        " - history entry lost, contact support"
+           END-EVALUATE.
