@@ -0,0 +1,6 @@
+       01  HIST-REC.
+           03  HIST-CD        PIC X(04).
+           03  HIST-FIELD     PIC X(03).
+           03  HIST-OLD-VAL   PIC X(02).
+           03  HIST-NEW-VAL   PIC X(02).
+           03  HIST-EFF-DATE  PIC 9(08).
