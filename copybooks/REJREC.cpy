@@ -0,0 +1,4 @@
+       01  REJ-REC.
+           03  REJ-TS         PIC X(21).
+           03  REJ-CD         PIC X(04).
+           03  REJ-REASON     PIC X(40).
