@@ -0,0 +1,3 @@
+           SELECT EMP-AUDIT ASSIGN TO "EMPAUDIT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS  AUD-STS.
