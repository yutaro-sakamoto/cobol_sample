@@ -0,0 +1,5 @@
+           SELECT EMP-CTL ASSIGN TO "EMPCTL"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS  DYNAMIC
+                  RECORD KEY   IS  CTL-KEY
+                  FILE STATUS  IS  CTL-STS.
