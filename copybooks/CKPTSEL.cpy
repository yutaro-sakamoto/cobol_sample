@@ -0,0 +1,5 @@
+           SELECT EMP-CKPT ASSIGN TO "EMPCKPT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS  DYNAMIC
+                  RECORD KEY   IS  CKPT-KEY
+                  FILE STATUS  IS  CKPT-STS.
