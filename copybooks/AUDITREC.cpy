@@ -0,0 +1,18 @@
+       01  AUD-REC.
+           03  AUD-TS         PIC X(21).
+           03  AUD-CD         PIC X(04).
+           03  AUD-ACTION     PIC X(03).
+           03  AUD-OLD-NAME   PIC X(20).
+           03  AUD-NEW-NAME   PIC X(20).
+           03  AUD-OLD-DPT    PIC X(02).
+           03  AUD-NEW-DPT    PIC X(02).
+           03  AUD-OLD-DATE   PIC 9(08).
+           03  AUD-NEW-DATE   PIC 9(08).
+           03  AUD-OLD-STATUS PIC X(01).
+           03  AUD-NEW-STATUS PIC X(01).
+           03  AUD-OLD-MGR    PIC X(04).
+           03  AUD-NEW-MGR    PIC X(04).
+           03  AUD-OLD-GRADE  PIC X(02).
+           03  AUD-NEW-GRADE  PIC X(02).
+           03  AUD-OLD-SALARY PIC 9(07)V99.
+           03  AUD-NEW-SALARY PIC 9(07)V99.
