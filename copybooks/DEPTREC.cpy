@@ -0,0 +1,3 @@
+       01  DEPT-REC.
+           03  DEPT-CD        PIC X(02).
+           03  DEPT-NAME      PIC X(20).
