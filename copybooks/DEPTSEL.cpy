@@ -0,0 +1,5 @@
+           SELECT DEPT-FILE ASSIGN TO "DEPTMAST"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS  DYNAMIC
+                  RECORD KEY   IS  DEPT-CD
+                  FILE STATUS  IS  DEPT-STS.
