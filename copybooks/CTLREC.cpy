@@ -0,0 +1,3 @@
+       01  CTL-REC.
+           03  CTL-KEY        PIC X(04).
+           03  CTL-LAST-CD    PIC 9(04).
