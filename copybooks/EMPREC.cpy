@@ -0,0 +1,9 @@
+       01  EMP-REC.
+           03  EMP-CD         PIC X(04).
+           03  EMP-NAME       PIC X(20).
+           03  EMP-DPT-CD     PIC X(02).
+           03  EMP-ENT-DATE   PIC 9(08).
+           03  EMP-STATUS     PIC X(01).
+           03  EMP-MGR-CD     PIC X(04).
+           03  EMP-GRADE      PIC X(02).
+           03  EMP-SALARY     PIC 9(07)V99.
