@@ -0,0 +1,3 @@
+       01  CKPT-REC.
+           03  CKPT-KEY       PIC X(04).
+           03  CKPT-TR-SEQ    PIC 9(06).
