@@ -0,0 +1,7 @@
+           SELECT EMP-FILE ASSIGN TO "EMPFILE"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS  DYNAMIC
+                  RECORD KEY   IS  EMP-CD
+                  ALTERNATE RECORD KEY IS EMP-DPT-CD
+                            WITH DUPLICATES
+                  FILE STATUS  IS  EMP-STS.
