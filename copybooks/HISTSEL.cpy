@@ -0,0 +1,3 @@
+           SELECT EMP-HIST ASSIGN TO "EMPHIST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS  HIST-STS.
