@@ -0,0 +1,3 @@
+           SELECT EMP-REJECT ASSIGN TO "EMPREJ"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS  REJ-STS.
