@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT EMP-CSV ASSIGN TO "EMPCSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS  CSV-STS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY EMPREC.
+       FD  EMP-CSV.
+       01  CSV-REC               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  EMP-STS            PIC 9(02).
+       01  CSV-STS            PIC 9(02).
+       01  WS-EOF             PIC X      VALUE "N".
+       01  WS-CSV-DATE.
+           03  WS-CSV-YYYY    PIC 9(04).
+           03  FILLER         PIC X      VALUE "/".
+           03  WS-CSV-MM      PIC 9(02).
+           03  FILLER         PIC X      VALUE "/".
+           03  WS-CSV-DD      PIC 9(02).
+       01  WS-EXPORT-COUNT    PIC 9(06)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "N"           TO   WS-EOF.
+           MOVE  ZERO          TO   WS-EXPORT-COUNT.
+           DISPLAY "*** Exporting EMP-FILE to EMPCSV ***".
+           OPEN  INPUT  EMP-FILE.
+           EVALUATE EMP-STS
+             WHEN "00"
+                OPEN  OUTPUT EMP-CSV
+                PERFORM UNTIL WS-EOF = "Y"
+                  READ EMP-FILE NEXT
+                  EVALUATE EMP-STS
+                    WHEN "00"
+                       PERFORM WRITE-CSV-REC
+                    WHEN "10"
+                       MOVE "Y" TO WS-EOF
+                    WHEN OTHER
+                       DISPLAY "I-O error reading EMP-FILE, status "
+                               EMP-STS " - contact support"
+                       MOVE "Y" TO WS-EOF
+                  END-EVALUATE
+                END-PERFORM
+                CLOSE EMP-CSV
+                DISPLAY "*** Exported " WS-EXPORT-COUNT
+                        " employee(s) to EMPCSV ***"
+             WHEN "35"
+                DISPLAY "EMP-FILE not found - run EMPWRITE first"
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                        " - contact support"
+           END-EVALUATE.
+           CLOSE EMP-FILE.
+       MAIN-900.
+           GOBACK.
+       WRITE-CSV-REC.
+           MOVE   EMP-ENT-DATE(1:4)  TO   WS-CSV-YYYY.
+           MOVE   EMP-ENT-DATE(5:2)  TO   WS-CSV-MM.
+           MOVE   EMP-ENT-DATE(7:2)  TO   WS-CSV-DD.
+           STRING FUNCTION TRIM(EMP-CD)        DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(EMP-NAME)      DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(EMP-DPT-CD)    DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  WS-CSV-DATE                  DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(EMP-STATUS)    DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING.
+           WRITE  CSV-REC.
+           ADD    1 TO WS-EXPORT-COUNT.
