@@ -3,21 +3,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "EMPFILE"
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS  DYNAMIC
-                  RECORD KEY   IS  EMP-CD
-                  FILE STATUS  IS  EMP-STS.
+           COPY EMPSEL.
+           SELECT SORT-WORK ASSIGN TO "EMPSORT".
        DATA DIVISION.
        FILE SECTION.
        FD  EMP-FILE.
-       01  EMP-REC.
-           03  EMP-CD         PIC X(04).
-           03  EMP-NAME       PIC X(20).
-           03  EMP-DPT-CD     PIC X(02).
-           03  EMP-ENT-DATE   PIC 9(08).
+           COPY EMPREC.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03  SRT-DPT-CD     PIC X(02).
+           03  SRT-CD         PIC X(04).
+           03  SRT-NAME       PIC X(20).
+           03  SRT-ENT-DATE   PIC 9(08).
+           03  SRT-STATUS     PIC X(01).
        WORKING-STORAGE SECTION.
        01  EMP-STS            PIC 9(02).
+       01  WS-FILTER-DPT-CD   PIC X(02)  VALUE SPACES.
+       01  WS-FILTER-FROM-DT  PIC 9(08)  VALUE ZERO.
+       01  WS-FILTER-TO-DT    PIC 9(08)  VALUE 99999999.
+       01  WS-EOF             PIC X      VALUE "N".
+       01  WS-LOAD-EOF        PIC X      VALUE "N".
+       01  WS-RUN-DATE        PIC 9(08).
+       01  WS-DSP-DATE.
+           03  WS-DSP-YYYY    PIC 9(04).
+           03  FILLER         PIC X      VALUE "/".
+           03  WS-DSP-MM      PIC 9(02).
+           03  FILLER         PIC X      VALUE "/".
+           03  WS-DSP-DD      PIC 9(02).
+       01  WS-PAGE-NO         PIC 9(04)  VALUE ZERO.
+       01  WS-LINE-CNT        PIC 9(04)  VALUE ZERO.
+       01  WS-LINES-PER-PAGE  PIC 9(02)  VALUE 15.
+       01  WS-PREV-DPT        PIC X(02)  VALUE SPACES.
+       01  WS-FIRST-REC       PIC X      VALUE "Y".
+       01  WS-DPT-COUNT       PIC 9(05)  VALUE ZERO.
+       01  WS-GRAND-COUNT     PIC 9(06)  VALUE ZERO.
+       01  WS-SUMMARY-IDX     PIC 9(03)  VALUE ZERO.
+       01  WS-SUMMARY-MAX     PIC 9(03)  VALUE ZERO.
+       01  WS-DPT-SUMMARY.
+           03  WS-SUM-ENTRY   OCCURS 50 TIMES
+                               INDEXED BY WS-SUM-IX.
+               05  WS-SUM-DPT-CD   PIC X(02).
+               05  WS-SUM-CNT      PIC 9(05).
        01  DSP-REC.
            03  DSP-CD         PIC X(04).
            03  FILLER         PIC X.
@@ -29,22 +55,158 @@
        PROCEDURE DIVISION.
        MAIN-CONTROL SECTION.
        MAIN-000.
+           MOVE  "N"           TO   WS-EOF.
+           MOVE  "N"           TO   WS-LOAD-EOF.
+           MOVE  "Y"           TO   WS-FIRST-REC.
+           MOVE  ZERO          TO   WS-PAGE-NO.
+           MOVE  ZERO          TO   WS-LINE-CNT.
+           MOVE  SPACES        TO   WS-PREV-DPT.
+           MOVE  ZERO          TO   WS-DPT-COUNT.
+           MOVE  ZERO          TO   WS-GRAND-COUNT.
+           MOVE  ZERO          TO   WS-SUMMARY-MAX.
+           PERFORM ACCEPT-FILTERS.
+           ACCEPT  WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE    WS-RUN-DATE(1:4)  TO   WS-DSP-YYYY.
+           MOVE    WS-RUN-DATE(5:2)  TO   WS-DSP-MM.
+           MOVE    WS-RUN-DATE(7:2)  TO   WS-DSP-DD.
+           SORT    SORT-WORK
+                   ON ASCENDING KEY SRT-DPT-CD SRT-CD
+                   INPUT PROCEDURE  IS LOAD-SORT
+                   OUTPUT PROCEDURE IS PRINT-REPORT.
+       MAIN-900.
+           GOBACK.
+       ACCEPT-FILTERS.
+           DISPLAY "Dept code filter (blank = all): " NO ADVANCING.
+           ACCEPT   WS-FILTER-DPT-CD.
+           DISPLAY "Enter date FROM  (blank = no lower bound): "
+                   NO ADVANCING.
+           ACCEPT   WS-FILTER-FROM-DT.
+           IF WS-FILTER-FROM-DT = ZERO
+              MOVE ZERO TO WS-FILTER-FROM-DT
+           END-IF.
+           DISPLAY "Enter date TO    (blank = no upper bound): "
+                   NO ADVANCING.
+           ACCEPT   WS-FILTER-TO-DT.
+           IF WS-FILTER-TO-DT = ZERO
+              MOVE 99999999 TO WS-FILTER-TO-DT
+           END-IF.
+       LOAD-SORT.
            OPEN  INPUT EMP-FILE.
-           DISPLAY "*** Employee List ***".
-           DISPLAY "ID   Employee Name        Dpt Enter date".
-           DISPLAY "---- -------------------- --- ----------".
-           PERFORM UNTIL (EMP-STS NOT = ZERO)
+           EVALUATE EMP-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "35"
+                DISPLAY "EMP-FILE not found - run EMPWRITE first"
+                MOVE "Y" TO WS-LOAD-EOF
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                MOVE "Y" TO WS-LOAD-EOF
+           END-EVALUATE.
+           IF WS-LOAD-EOF NOT = "Y" AND WS-FILTER-DPT-CD NOT = SPACES
+              MOVE  WS-FILTER-DPT-CD  TO   EMP-DPT-CD
+              START EMP-FILE KEY IS = EMP-DPT-CD
+                INVALID KEY
+                    MOVE "Y" TO WS-LOAD-EOF
+              END-START
+           END-IF.
+           PERFORM UNTIL WS-LOAD-EOF = "Y"
              READ EMP-FILE NEXT
+             EVALUATE EMP-STS
+               WHEN "00"
+                  IF WS-FILTER-DPT-CD NOT = SPACES
+                     AND EMP-DPT-CD NOT = WS-FILTER-DPT-CD
+                     MOVE "Y" TO WS-LOAD-EOF
+                  ELSE
+                     IF EMP-STATUS NOT = "T"
+                        AND EMP-ENT-DATE >= WS-FILTER-FROM-DT
+                        AND EMP-ENT-DATE <= WS-FILTER-TO-DT
+                        MOVE   EMP-DPT-CD    TO   SRT-DPT-CD
+                        MOVE   EMP-CD        TO   SRT-CD
+                        MOVE   EMP-NAME      TO   SRT-NAME
+                        MOVE   EMP-ENT-DATE  TO   SRT-ENT-DATE
+                        MOVE   EMP-STATUS    TO   SRT-STATUS
+                        RELEASE SORT-REC
+                     END-IF
+                  END-IF
+               WHEN "10"
+                  MOVE "Y" TO WS-LOAD-EOF
+               WHEN "91"
+               WHEN "99"
+                  DISPLAY "I-O error reading EMP-FILE, status " EMP-STS
+                          " - contact support"
+                  MOVE "Y" TO WS-LOAD-EOF
+               WHEN OTHER
+                  DISPLAY "Unexpected EMP-FILE status " EMP-STS
+                  MOVE "Y" TO WS-LOAD-EOF
+             END-EVALUATE
+           END-PERFORM.
+           CLOSE EMP-FILE.
+       PRINT-REPORT.
+           PERFORM UNTIL WS-EOF = "Y"
+             RETURN SORT-WORK
                AT END
-                  DISPLAY "EOF"
+                  MOVE "Y" TO WS-EOF
                NOT AT END
-                  MOVE   EMP-CD         TO   DSP-CD
-                  MOVE   EMP-NAME       TO   DSP-NAME
-                  MOVE   EMP-DPT-CD     TO   DSP-DPT-CD
-                  MOVE   EMP-ENT-DATE   TO   DSP-ENT-DATE
-                  DISPLAY DSP-REC
-             END-READ
+                  PERFORM PROCESS-SORT-REC
+             END-RETURN
            END-PERFORM.
-           CLOSE EMP-FILE.
-       MAIN-900.
-           STOP RUN.
+           PERFORM DEPT-BREAK.
+           PERFORM PRINT-DEPT-SUMMARY.
+           PERFORM PRINT-GRAND-TOTAL.
+       PROCESS-SORT-REC.
+           IF WS-FIRST-REC = "Y"
+              MOVE   SRT-DPT-CD  TO   WS-PREV-DPT
+              MOVE   "N"         TO   WS-FIRST-REC
+              PERFORM PRINT-PAGE-HEADER
+           END-IF.
+           IF SRT-DPT-CD NOT = WS-PREV-DPT
+              PERFORM DEPT-BREAK
+              MOVE   SRT-DPT-CD  TO   WS-PREV-DPT
+           END-IF.
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+              PERFORM PRINT-PAGE-HEADER
+           END-IF.
+           MOVE   SRT-CD         TO   DSP-CD.
+           MOVE   SRT-NAME       TO   DSP-NAME.
+           MOVE   SRT-DPT-CD     TO   DSP-DPT-CD.
+           MOVE   SRT-ENT-DATE   TO   DSP-ENT-DATE.
+           DISPLAY DSP-REC.
+           ADD    1 TO WS-LINE-CNT WS-DPT-COUNT WS-GRAND-COUNT.
+       DEPT-BREAK.
+           IF WS-DPT-COUNT > ZERO
+              DISPLAY "     -- Dept " WS-PREV-DPT " subtotal: "
+                      WS-DPT-COUNT " employee(s) --"
+              ADD    1 TO WS-SUMMARY-MAX
+              SET    WS-SUM-IX TO WS-SUMMARY-MAX
+              MOVE   WS-PREV-DPT  TO   WS-SUM-DPT-CD(WS-SUM-IX)
+              MOVE   WS-DPT-COUNT TO   WS-SUM-CNT(WS-SUM-IX)
+              MOVE   ZERO TO WS-DPT-COUNT
+           END-IF.
+       PRINT-DEPT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "*** Headcount Summary by Department ***".
+           DISPLAY "Dpt Count".
+           DISPLAY "--- -----".
+           PERFORM VARYING WS-SUMMARY-IDX FROM 1 BY 1
+                     UNTIL WS-SUMMARY-IDX > WS-SUMMARY-MAX
+              SET  WS-SUM-IX TO WS-SUMMARY-IDX
+              DISPLAY WS-SUM-DPT-CD(WS-SUM-IX) "  "
+                      WS-SUM-CNT(WS-SUM-IX)
+           END-PERFORM.
+       PRINT-PAGE-HEADER.
+           IF WS-PAGE-NO > ZERO
+              DISPLAY "                    --- End of page " WS-PAGE-NO
+                      " ---"
+           END-IF.
+           ADD    1 TO WS-PAGE-NO.
+           DISPLAY " ".
+           DISPLAY "*** Employee Roster ***   Run date: " WS-DSP-DATE
+                   "   Page: " WS-PAGE-NO.
+           DISPLAY "ID   Employee Name        Dpt Enter date".
+           DISPLAY "---- -------------------- --- ----------".
+           MOVE   ZERO TO WS-LINE-CNT.
+       PRINT-GRAND-TOTAL.
+           DISPLAY " ".
+           DISPLAY "=== Grand total: " WS-GRAND-COUNT
+                   " employee(s) ===".
+           DISPLAY "=== End of report - page " WS-PAGE-NO " ===".
