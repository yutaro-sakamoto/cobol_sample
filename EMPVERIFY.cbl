@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPVERIFY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-LIST-IN ASSIGN TO "EMPCDLST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS  LST-STS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-LIST-IN.
+       01  LST-REC               PIC X(04).
+       WORKING-STORAGE SECTION.
+       01  LST-STS            PIC 9(02).
+       01  WS-EOF             PIC X      VALUE "N".
+       01  WS-CHECK-COUNT     PIC 9(06)  VALUE ZERO.
+       01  WS-MISSING-COUNT   PIC 9(06)  VALUE ZERO.
+       01  WS-BAD-FILE-COUNT  PIC 9(06)  VALUE ZERO.
+       01  WK-AREA.
+         03  WK-CD        PIC X(04).
+         03  WK-NAME      PIC X(20).
+         03  WK-DPT-CD    PIC X(02).
+         03  WK-ENT-DATE  PIC 9(08).
+         03  WK-RETURN    PIC 9(01).
+         03  WK-KEEP-OPEN PIC X(01) VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "N"           TO   WS-EOF.
+           MOVE  ZERO          TO   WS-CHECK-COUNT.
+           MOVE  ZERO          TO   WS-MISSING-COUNT.
+           MOVE  ZERO          TO   WS-BAD-FILE-COUNT.
+           MOVE  "Y"           TO   WK-KEEP-OPEN.
+           DISPLAY "*** Employee Code Reconciliation ***".
+           OPEN  INPUT EMP-LIST-IN.
+           EVALUATE LST-STS
+             WHEN "00"
+                PERFORM UNTIL WS-EOF = "Y"
+                  READ EMP-LIST-IN NEXT
+                  EVALUATE LST-STS
+                    WHEN "00"
+                       PERFORM VERIFY-EMP-CD
+                    WHEN "10"
+                       MOVE "Y" TO WS-EOF
+                    WHEN OTHER
+                       DISPLAY "I-O error reading EMPCDLST, status "
+                               LST-STS " - contact support"
+                       MOVE "Y" TO WS-EOF
+                  END-EVALUATE
+                END-PERFORM
+                PERFORM CLOSE-EMP-READ
+                CLOSE EMP-LIST-IN
+                PERFORM PRINT-SUMMARY
+             WHEN "35"
+                DISPLAY "EMPCDLST not found - nothing to verify"
+             WHEN OTHER
+                DISPLAY "EMPCDLST open failed, status " LST-STS
+           END-EVALUATE.
+       MAIN-900.
+           GOBACK.
+       VERIFY-EMP-CD.
+           ADD   1            TO   WS-CHECK-COUNT.
+           MOVE  LST-REC      TO   WK-CD.
+           CALL  "EMPREAD" USING WK-CD, WK-NAME, WK-DPT-CD,
+                                 WK-ENT-DATE, WK-RETURN,
+                                 WK-KEEP-OPEN.
+           EVALUATE WK-RETURN
+             WHEN ZERO
+                CONTINUE
+             WHEN 1
+                DISPLAY "EXCEPTION: Employee code " WK-CD
+                        " not found in EMP-FILE"
+                ADD  1 TO WS-MISSING-COUNT
+             WHEN OTHER
+                DISPLAY "EXCEPTION: EMP-FILE unusable while "
+                        "checking code " WK-CD
+                ADD  1 TO WS-BAD-FILE-COUNT
+           END-EVALUATE.
+       CLOSE-EMP-READ.
+           MOVE  "C"          TO   WK-KEEP-OPEN.
+           CALL  "EMPREAD" USING WK-CD, WK-NAME, WK-DPT-CD,
+                                 WK-ENT-DATE, WK-RETURN,
+                                 WK-KEEP-OPEN.
+       PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "=== Checked " WS-CHECK-COUNT
+                   " employee code(s) ===".
+           DISPLAY "=== Missing: " WS-MISSING-COUNT
+                   "   File errors: " WS-BAD-FILE-COUNT " ===".
