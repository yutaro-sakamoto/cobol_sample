@@ -8,13 +8,15 @@
          03  WK-DPT-CD    PIC X(02).
          03  WK-ENT-DATE  PIC 9(08).
          03  WK-RETURN    PIC 9(01).
+         03  WK-KEEP-OPEN PIC X(01) VALUE "N".
        PROCEDURE DIVISION.
        MAIN-RTN.
            DISPLAY "*** Employee Search ***".
            DISPLAY "Code:     : " NO ADVANCING.
            ACCEPT  WK-CD.
            CALL   "EMPREAD" USING WK-CD, WK-NAME, WK-DPT-CD,
-                                  WK-ENT-DATE, WK-RETURN.
+                                  WK-ENT-DATE, WK-RETURN,
+                                  WK-KEEP-OPEN.
            IF WK-RETURN = ZERO
               DISPLAY "Name      : " WK-NAME
               DISPLAY "Dept code : " WK-DPT-CD
@@ -23,4 +25,4 @@
               DISPLAY "Employee not found!"
            END-IF.
        MAIN-EXIT.
-           STOP RUN.
+           GOBACK.
