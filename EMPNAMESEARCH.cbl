@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPNAMESEARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY EMPREC.
+       WORKING-STORAGE SECTION.
+       01  EMP-STS            PIC 9(02).
+       01  WK-PARTIAL         PIC X(20).
+       01  WK-PARTIAL-UC      PIC X(20).
+       01  WK-NAME-UC         PIC X(20).
+       01  WK-LEN             PIC 9(02).
+       01  WK-IDX             PIC 9(02).
+       01  WK-MAX-IDX         PIC 9(02).
+       01  WK-MATCH           PIC X     VALUE "N".
+       01  WK-FOUND-ANY       PIC X     VALUE "N".
+       01  WS-EOF             PIC X     VALUE "N".
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "N"           TO   WK-FOUND-ANY.
+           MOVE  "N"           TO   WS-EOF.
+           DISPLAY "*** Employee Name Search ***".
+           DISPLAY "Name contains: " NO ADVANCING.
+           ACCEPT   WK-PARTIAL.
+           MOVE     FUNCTION UPPER-CASE(WK-PARTIAL) TO WK-PARTIAL-UC.
+           COMPUTE  WK-LEN =
+                    FUNCTION LENGTH(FUNCTION TRIM(WK-PARTIAL)).
+           IF WK-LEN = ZERO
+              DISPLAY "Please enter at least one character"
+           ELSE
+              DISPLAY "ID   Employee Name        Dpt"
+              DISPLAY "---- -------------------- ---"
+              OPEN  INPUT EMP-FILE
+              EVALUATE EMP-STS
+                WHEN "00"
+                   CONTINUE
+                WHEN "35"
+                   DISPLAY "EMP-FILE not found - run EMPWRITE first"
+                   MOVE "Y" TO WS-EOF
+                WHEN OTHER
+                   DISPLAY "EMP-FILE open failed, status " EMP-STS
+                   MOVE "Y" TO WS-EOF
+              END-EVALUATE
+              PERFORM UNTIL WS-EOF = "Y"
+                READ EMP-FILE NEXT
+                EVALUATE EMP-STS
+                  WHEN "00"
+                     IF EMP-STATUS NOT = "T"
+                        PERFORM CHECK-NAME-MATCH
+                        IF WK-MATCH = "Y"
+                           DISPLAY EMP-CD " " EMP-NAME " " EMP-DPT-CD
+                           MOVE "Y" TO WK-FOUND-ANY
+                        END-IF
+                     END-IF
+                  WHEN "10"
+                     MOVE "Y" TO WS-EOF
+                  WHEN "91"
+                  WHEN "99"
+                     DISPLAY "I-O error reading EMP-FILE, status "
+                             EMP-STS " - contact support"
+                     MOVE "Y" TO WS-EOF
+                  WHEN OTHER
+                     DISPLAY "Unexpected EMP-FILE status " EMP-STS
+                     MOVE "Y" TO WS-EOF
+                END-EVALUATE
+              END-PERFORM
+              CLOSE EMP-FILE
+              IF WK-FOUND-ANY = "N"
+                 DISPLAY "No matching employees found."
+              END-IF
+           END-IF.
+       MAIN-900.
+           GOBACK.
+       CHECK-NAME-MATCH.
+           MOVE     FUNCTION UPPER-CASE(EMP-NAME) TO WK-NAME-UC.
+           MOVE     "N"        TO   WK-MATCH.
+           COMPUTE  WK-MAX-IDX = 21 - WK-LEN.
+           IF WK-MAX-IDX >= 1
+              PERFORM VARYING WK-IDX FROM 1 BY 1
+                        UNTIL WK-IDX > WK-MAX-IDX OR WK-MATCH = "Y"
+                IF WK-NAME-UC(WK-IDX:WK-LEN) = WK-PARTIAL-UC(1:WK-LEN)
+                   MOVE "Y" TO WK-MATCH
+                END-IF
+              END-PERFORM
+           END-IF.
