@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPORG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT SORT-WORK ASSIGN TO "EMPORGSRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY EMPREC.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03  SRT-MGR-CD     PIC X(04).
+           03  SRT-CD         PIC X(04).
+           03  SRT-NAME       PIC X(20).
+           03  SRT-DPT-CD     PIC X(02).
+       WORKING-STORAGE SECTION.
+       01  EMP-STS            PIC 9(02).
+       01  WS-LOAD-EOF        PIC X      VALUE "N".
+       01  WS-EOF             PIC X      VALUE "N".
+       01  WS-PREV-MGR        PIC X(04)  VALUE SPACES.
+       01  WS-FIRST-REC       PIC X      VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "N"           TO   WS-LOAD-EOF.
+           MOVE  "N"           TO   WS-EOF.
+           MOVE  SPACES        TO   WS-PREV-MGR.
+           MOVE  "Y"           TO   WS-FIRST-REC.
+           DISPLAY "*** Organization Chart (by manager) ***".
+           SORT    SORT-WORK
+                   ON ASCENDING KEY SRT-MGR-CD SRT-CD
+                   INPUT PROCEDURE  IS LOAD-SORT
+                   OUTPUT PROCEDURE IS PRINT-ORG.
+       MAIN-900.
+           GOBACK.
+       LOAD-SORT.
+           OPEN  INPUT EMP-FILE.
+           EVALUATE EMP-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "35"
+                DISPLAY "EMP-FILE not found - run EMPWRITE first"
+                MOVE "Y" TO WS-LOAD-EOF
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                MOVE "Y" TO WS-LOAD-EOF
+           END-EVALUATE.
+           PERFORM UNTIL WS-LOAD-EOF = "Y"
+             READ EMP-FILE NEXT
+             EVALUATE EMP-STS
+               WHEN "00"
+                  IF EMP-STATUS NOT = "T"
+                     MOVE   EMP-MGR-CD    TO   SRT-MGR-CD
+                     MOVE   EMP-CD        TO   SRT-CD
+                     MOVE   EMP-NAME      TO   SRT-NAME
+                     MOVE   EMP-DPT-CD    TO   SRT-DPT-CD
+                     RELEASE SORT-REC
+                  END-IF
+               WHEN "10"
+                  MOVE "Y" TO WS-LOAD-EOF
+               WHEN OTHER
+                  DISPLAY "I-O error reading EMP-FILE, status " EMP-STS
+                  MOVE "Y" TO WS-LOAD-EOF
+             END-EVALUATE
+           END-PERFORM.
+           CLOSE EMP-FILE.
+       PRINT-ORG.
+           PERFORM UNTIL WS-EOF = "Y"
+             RETURN SORT-WORK
+               AT END
+                  MOVE "Y" TO WS-EOF
+               NOT AT END
+                  PERFORM PROCESS-ORG-REC
+             END-RETURN
+           END-PERFORM.
+       PROCESS-ORG-REC.
+           IF SRT-MGR-CD NOT = WS-PREV-MGR OR WS-FIRST-REC = "Y"
+              MOVE  "N"          TO   WS-FIRST-REC
+              MOVE  SRT-MGR-CD   TO   WS-PREV-MGR
+              DISPLAY " "
+              IF SRT-MGR-CD = SPACES
+                 DISPLAY "Manager: (none - top level)"
+              ELSE
+                 DISPLAY "Manager: " SRT-MGR-CD
+              END-IF
+           END-IF.
+           DISPLAY "    " SRT-CD "  " SRT-NAME "  Dept " SRT-DPT-CD.
