@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DEPTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPT-FILE.
+           COPY DEPTREC.
+       WORKING-STORAGE SECTION.
+       01  DEPT-STS           PIC 9(02).
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           DISPLAY "*** Creating Department master file ***".
+           OPEN  OUTPUT DEPT-FILE.
+      *                   ----+----+----
+           WRITE DEPT-REC FROM "01Sales               ".
+           WRITE DEPT-REC FROM "02Engineering         ".
+           WRITE DEPT-REC FROM "03Human Resources     ".
+           WRITE DEPT-REC FROM "04Finance             ".
+           CLOSE DEPT-FILE.
+       MAIN-900.
+           STOP RUN.
