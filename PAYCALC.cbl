@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCALC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT SORT-WORK ASSIGN TO "PAYSORT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY EMPREC.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03  SRT-DPT-CD     PIC X(02).
+           03  SRT-CD         PIC X(04).
+           03  SRT-NAME       PIC X(20).
+           03  SRT-GRADE      PIC X(02).
+           03  SRT-SALARY     PIC 9(07)V99.
+       WORKING-STORAGE SECTION.
+       01  EMP-STS            PIC 9(02).
+       01  WS-LOAD-EOF        PIC X      VALUE "N".
+       01  WS-EOF             PIC X      VALUE "N".
+       01  WS-PREV-DPT        PIC X(02)  VALUE SPACES.
+       01  WS-FIRST-REC       PIC X      VALUE "Y".
+       01  WS-MONTHLY-GROSS   PIC 9(07)V99.
+       01  WS-DPT-TOTAL       PIC 9(09)V99  VALUE ZERO.
+       01  WS-GRAND-TOTAL     PIC 9(10)V99  VALUE ZERO.
+       01  DSP-REC.
+           03  DSP-CD         PIC X(04).
+           03  FILLER         PIC X.
+           03  DSP-NAME       PIC X(20).
+           03  FILLER         PIC XX.
+           03  DSP-GRADE      PIC X(02).
+           03  FILLER         PIC X.
+           03  DSP-MONTHLY    PIC Z,ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "N"           TO   WS-LOAD-EOF.
+           MOVE  "N"           TO   WS-EOF.
+           MOVE  SPACES        TO   WS-PREV-DPT.
+           MOVE  "Y"           TO   WS-FIRST-REC.
+           MOVE  ZERO          TO   WS-GRAND-TOTAL.
+           DISPLAY "*** Monthly Payroll Calculation ***".
+           SORT    SORT-WORK
+                   ON ASCENDING KEY SRT-DPT-CD SRT-CD
+                   INPUT PROCEDURE  IS LOAD-SORT
+                   OUTPUT PROCEDURE IS PRINT-PAYROLL.
+       MAIN-900.
+           GOBACK.
+       LOAD-SORT.
+           OPEN  INPUT EMP-FILE.
+           EVALUATE EMP-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "35"
+                DISPLAY "EMP-FILE not found - run EMPWRITE first"
+                MOVE "Y" TO WS-LOAD-EOF
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                MOVE "Y" TO WS-LOAD-EOF
+           END-EVALUATE.
+           PERFORM UNTIL WS-LOAD-EOF = "Y"
+             READ EMP-FILE NEXT
+             EVALUATE EMP-STS
+               WHEN "00"
+                  IF EMP-STATUS NOT = "T"
+                     MOVE   EMP-DPT-CD    TO   SRT-DPT-CD
+                     MOVE   EMP-CD        TO   SRT-CD
+                     MOVE   EMP-NAME      TO   SRT-NAME
+                     MOVE   EMP-GRADE     TO   SRT-GRADE
+                     MOVE   EMP-SALARY    TO   SRT-SALARY
+                     RELEASE SORT-REC
+                  END-IF
+               WHEN "10"
+                  MOVE "Y" TO WS-LOAD-EOF
+               WHEN OTHER
+                  DISPLAY "I-O error reading EMP-FILE, status " EMP-STS
+                  MOVE "Y" TO WS-LOAD-EOF
+             END-EVALUATE
+           END-PERFORM.
+           CLOSE EMP-FILE.
+       PRINT-PAYROLL.
+           DISPLAY "ID   Employee Name        Gd  Monthly Gross".
+           DISPLAY "---- -------------------- --  -------------".
+           PERFORM UNTIL WS-EOF = "Y"
+             RETURN SORT-WORK
+               AT END
+                  MOVE "Y" TO WS-EOF
+               NOT AT END
+                  PERFORM PROCESS-PAY-REC
+             END-RETURN
+           END-PERFORM.
+           PERFORM DEPT-PAY-BREAK.
+           DISPLAY " ".
+           DISPLAY "=== Grand total monthly payroll: "
+                   WS-GRAND-TOTAL " ===".
+       PROCESS-PAY-REC.
+           IF WS-FIRST-REC = "Y"
+              MOVE   SRT-DPT-CD  TO   WS-PREV-DPT
+              MOVE   "N"         TO   WS-FIRST-REC
+           END-IF.
+           IF SRT-DPT-CD NOT = WS-PREV-DPT
+              PERFORM DEPT-PAY-BREAK
+              MOVE   SRT-DPT-CD  TO   WS-PREV-DPT
+           END-IF.
+           COMPUTE WS-MONTHLY-GROSS ROUNDED = SRT-SALARY / 12.
+           MOVE   SRT-CD          TO   DSP-CD.
+           MOVE   SRT-NAME        TO   DSP-NAME.
+           MOVE   SRT-GRADE       TO   DSP-GRADE.
+           MOVE   WS-MONTHLY-GROSS TO  DSP-MONTHLY.
+           DISPLAY DSP-REC.
+           ADD    WS-MONTHLY-GROSS TO WS-DPT-TOTAL WS-GRAND-TOTAL.
+       DEPT-PAY-BREAK.
+           IF WS-DPT-TOTAL > ZERO
+              DISPLAY "     -- Dept " WS-PREV-DPT
+                      " payroll total: " WS-DPT-TOTAL " --"
+              MOVE ZERO TO WS-DPT-TOTAL
+           END-IF.
