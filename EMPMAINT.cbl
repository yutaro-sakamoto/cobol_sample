@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY EMPREC.
+       WORKING-STORAGE SECTION.
+       01  EMP-STS            PIC  9(02).
+       01  WK-CD              PIC X(04).
+       01  WK-CMD             PIC X(01).
+       01  WK-DONE            PIC X(01)  VALUE "N".
+       01  WK-AT-BOF          PIC X(01)  VALUE "N".
+       01  WK-AT-EOF          PIC X(01)  VALUE "N".
+       01  WK-HAVE-REC        PIC X(01)  VALUE "N".
+       01  WK-LAST-CD         PIC X(04).
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "N"           TO   WK-DONE.
+           DISPLAY "*** Employee Browse (EMPMAINT) ***".
+           OPEN  I-O EMP-FILE.
+           EVALUATE EMP-STS
+             WHEN "00"
+                CONTINUE
+             WHEN "35"
+                DISPLAY "EMP-FILE not found - run EMPWRITE first"
+                MOVE "Y" TO WK-DONE
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                MOVE "Y" TO WK-DONE
+           END-EVALUATE.
+           IF WK-DONE NOT = "Y"
+              DISPLAY "Starting code (blank = first record): "
+                      NO ADVANCING
+              ACCEPT  WK-CD
+              PERFORM START-POSITION
+              PERFORM PRINT-CURRENT
+              PERFORM UNTIL WK-DONE = "Y"
+                 DISPLAY " "
+                 DISPLAY "[N]ext  [P]revious  [Q]uit: " NO ADVANCING
+                 ACCEPT  WK-CMD
+                 MOVE FUNCTION UPPER-CASE(WK-CMD) TO WK-CMD
+                 EVALUATE WK-CMD
+                   WHEN "N"
+                      PERFORM READ-NEXT-REC
+                      PERFORM PRINT-CURRENT
+                   WHEN "P"
+                      PERFORM READ-PREV-REC
+                      PERFORM PRINT-CURRENT
+                   WHEN "Q"
+                      MOVE "Y" TO WK-DONE
+                   WHEN OTHER
+                      DISPLAY "Invalid command - use N, P, or Q."
+                 END-EVALUATE
+              END-PERFORM
+              CLOSE EMP-FILE
+           END-IF.
+       MAIN-900.
+           GOBACK.
+       START-POSITION.
+           MOVE  "N"           TO   WK-AT-BOF.
+           MOVE  "N"           TO   WK-AT-EOF.
+           IF WK-CD = SPACES
+              MOVE  LOW-VALUES  TO   EMP-CD
+              START EMP-FILE KEY IS >= EMP-CD
+                INVALID KEY
+                    MOVE "Y"   TO   WK-AT-EOF
+                    MOVE "N"   TO   WK-HAVE-REC
+              END-START
+              IF WK-AT-EOF NOT = "Y"
+                 PERFORM READ-NEXT-REC
+              END-IF
+           ELSE
+              MOVE  WK-CD       TO   EMP-CD
+              START EMP-FILE KEY IS >= EMP-CD
+                INVALID KEY
+                    MOVE "Y"   TO   WK-AT-EOF
+                    MOVE "N"   TO   WK-HAVE-REC
+              END-START
+              IF WK-AT-EOF NOT = "Y"
+                 PERFORM READ-NEXT-REC
+              END-IF
+           END-IF.
+       READ-NEXT-REC.
+           READ  EMP-FILE NEXT
+             AT END
+                 MOVE "Y"      TO   WK-AT-EOF
+                 MOVE "N"      TO   WK-HAVE-REC
+                 DISPLAY "*** End of file ***"
+             NOT AT END
+                 MOVE "N"      TO   WK-AT-EOF
+                 MOVE "N"      TO   WK-AT-BOF
+                 MOVE "Y"      TO   WK-HAVE-REC
+                 MOVE EMP-CD   TO   WK-LAST-CD
+           END-READ.
+       READ-PREV-REC.
+           IF WK-AT-BOF = "Y"
+              DISPLAY "*** Beginning of file ***"
+           ELSE
+              IF WK-AT-EOF = "Y"
+                 MOVE  WK-LAST-CD  TO   EMP-CD
+                 READ  EMP-FILE KEY IS EMP-CD
+                   INVALID KEY
+                       MOVE "Y"   TO   WK-AT-BOF
+                       MOVE "N"   TO   WK-HAVE-REC
+                       DISPLAY "*** Beginning of file ***"
+                   NOT INVALID KEY
+                       MOVE "N"   TO   WK-AT-EOF
+                       MOVE "N"   TO   WK-AT-BOF
+                       MOVE "Y"   TO   WK-HAVE-REC
+                 END-READ
+              ELSE
+                 MOVE  WK-LAST-CD  TO   EMP-CD
+                 START EMP-FILE KEY IS < EMP-CD
+                   INVALID KEY
+                       MOVE "Y"      TO   WK-AT-BOF
+                       MOVE "N"      TO   WK-HAVE-REC
+                       DISPLAY "*** Beginning of file ***"
+                 END-START
+                 IF WK-AT-BOF NOT = "Y"
+                    READ  EMP-FILE NEXT
+                      AT END
+                          MOVE "Y"   TO   WK-AT-BOF
+                          MOVE "N"   TO   WK-HAVE-REC
+                          DISPLAY "*** Beginning of file ***"
+                      NOT AT END
+                          MOVE "N"   TO   WK-AT-EOF
+                          MOVE "N"   TO   WK-AT-BOF
+                          MOVE "Y"   TO   WK-HAVE-REC
+                          MOVE EMP-CD TO WK-LAST-CD
+                    END-READ
+                 END-IF
+              END-IF
+           END-IF.
+       PRINT-CURRENT.
+           IF WK-HAVE-REC = "Y"
+              DISPLAY "Code      : " EMP-CD
+              DISPLAY "Name      : " EMP-NAME
+              DISPLAY "Dept code : " EMP-DPT-CD
+              DISPLAY "Enter date: " EMP-ENT-DATE
+              DISPLAY "Status    : " EMP-STATUS
+           END-IF.
