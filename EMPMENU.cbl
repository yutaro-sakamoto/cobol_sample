@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WK-CHOICE          PIC 9(02).
+       01  WK-DONE            PIC X      VALUE "N".
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           PERFORM UNTIL WK-DONE = "Y"
+              PERFORM DISPLAY-MENU
+              PERFORM ACCEPT-CHOICE
+              PERFORM RUN-CHOICE
+           END-PERFORM.
+       MAIN-900.
+           STOP RUN.
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "*** Employee Master Menu ***".
+           DISPLAY " 1. Load new hires from EMPTRANS    (EMPWRITE)".
+           DISPLAY " 2. Update an employee record       (EMPUPDATE)".
+           DISPLAY " 3. Deactivate an employee          (EMPDELETE)".
+           DISPLAY " 4. Print employee roster           (EMPLIST)".
+           DISPLAY " 5. Search by employee code         (EMPSEARCH)".
+           DISPLAY " 6. Search by partial name        (EMPNAMESEARCH)".
+           DISPLAY " 7. Export EMP-FILE to CSV          (EMPEXPORT)".
+           DISPLAY " 8. Import EMP-FILE from CSV        (EMPIMPORT)".
+           DISPLAY " 9. Verify a list of employee codes (EMPVERIFY)".
+           DISPLAY "10. List departments                (DEPTLIST)".
+           DISPLAY "11. Browse employees by code        (EMPMAINT)".
+           DISPLAY "12. Extract changes for T&A feed    (EMPDELTA)".
+           DISPLAY "13. Print org chart by manager       (EMPORG)".
+           DISPLAY "14. Calculate monthly pay            (PAYCALC)".
+           DISPLAY "99. Exit".
+       ACCEPT-CHOICE.
+           DISPLAY "Choice: " NO ADVANCING.
+           ACCEPT   WK-CHOICE.
+       RUN-CHOICE.
+           EVALUATE WK-CHOICE
+             WHEN 1
+                CALL "EMPWRITE"
+             WHEN 2
+                CALL "EMPUPDATE"
+             WHEN 3
+                CALL "EMPDELETE"
+             WHEN 4
+                CALL "EMPLIST"
+             WHEN 5
+                CALL "EMPSEARCH"
+             WHEN 6
+                CALL "EMPNAMESEARCH"
+             WHEN 7
+                CALL "EMPEXPORT"
+             WHEN 8
+                CALL "EMPIMPORT"
+             WHEN 9
+                CALL "EMPVERIFY"
+             WHEN 10
+                CALL "DEPTLIST"
+             WHEN 11
+                CALL "EMPMAINT"
+             WHEN 12
+                CALL "EMPDELTA"
+             WHEN 13
+                CALL "EMPORG"
+             WHEN 14
+                CALL "PAYCALC"
+             WHEN 99
+                MOVE "Y" TO WK-DONE
+             WHEN OTHER
+                DISPLAY "Invalid choice, try again."
+           END-EVALUATE.
