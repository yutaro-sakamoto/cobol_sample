@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPDTVAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY           PIC 9(08).
+       01  WS-YYYY            PIC 9(04).
+       01  WS-MM              PIC 9(02).
+       01  WS-DD              PIC 9(02).
+       01  WS-MAX-DD          PIC 9(02).
+       01  WS-LEAP            PIC X      VALUE "N".
+       LINKAGE SECTION.
+       01  LK-DATE            PIC 9(08).
+       01  LK-VALID           PIC X(01).
+       PROCEDURE DIVISION     USING     LK-DATE, LK-VALID.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "Y"          TO   LK-VALID.
+           MOVE  LK-DATE(1:4) TO   WS-YYYY.
+           MOVE  LK-DATE(5:2) TO   WS-MM.
+           MOVE  LK-DATE(7:2) TO   WS-DD.
+           IF WS-YYYY < 1900 OR WS-MM < 1 OR WS-MM > 12
+                             OR WS-DD < 1 OR WS-DD > 31
+              MOVE "N"        TO   LK-VALID
+           ELSE
+              PERFORM CHECK-DAY-IN-MONTH
+              IF LK-VALID = "Y"
+                 ACCEPT  WS-TODAY FROM DATE YYYYMMDD
+                 IF LK-DATE > WS-TODAY
+                    MOVE "N" TO LK-VALID
+                 END-IF
+              END-IF
+           END-IF.
+       MAIN-900.
+           EXIT PROGRAM.
+       CHECK-DAY-IN-MONTH.
+           MOVE  "N"          TO   WS-LEAP.
+           IF FUNCTION MOD(WS-YYYY, 4) = 0 AND
+              (FUNCTION MOD(WS-YYYY, 100) NOT = 0 OR
+               FUNCTION MOD(WS-YYYY, 400) = 0)
+              MOVE "Y"         TO   WS-LEAP
+           END-IF.
+           EVALUATE WS-MM
+             WHEN 4
+             WHEN 6
+             WHEN 9
+             WHEN 11
+                MOVE 30         TO   WS-MAX-DD
+             WHEN 2
+                IF WS-LEAP = "Y"
+                   MOVE 29      TO   WS-MAX-DD
+                ELSE
+                   MOVE 28      TO   WS-MAX-DD
+                END-IF
+             WHEN OTHER
+                MOVE 31         TO   WS-MAX-DD
+           END-EVALUATE.
+           IF WS-DD > WS-MAX-DD
+              MOVE "N"          TO   LK-VALID
+           END-IF.
