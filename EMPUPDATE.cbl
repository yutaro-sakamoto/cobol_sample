@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPUPDATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           COPY DEPTSEL.
+           COPY AUDITSEL.
+           COPY HISTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY EMPREC.
+       FD  DEPT-FILE.
+           COPY DEPTREC.
+       FD  EMP-AUDIT.
+           COPY AUDITREC.
+       FD  EMP-HIST.
+           COPY HISTREC.
+       WORKING-STORAGE SECTION.
+       01  EMP-STS            PIC  9(02).
+       01  DEPT-STS           PIC  9(02).
+       01  AUD-STS            PIC  9(02).
+       01  HIST-STS           PIC  9(02).
+       01  WK-FOUND           PIC  X     VALUE "Y".
+       01  WK-REJECT          PIC  X     VALUE "N".
+       01  WK-CD              PIC X(04).
+       01  WK-NAME            PIC X(20).
+       01  WK-DPT-CD          PIC X(02).
+       01  WK-ENT-DATE        PIC 9(08).
+       01  WK-MGR-CD          PIC X(04).
+       01  WK-GRADE           PIC X(02).
+       01  WK-SALARY          PIC 9(07)V99.
+       01  WK-DATE-OK         PIC X(01).
+       01  WK-OLD-NAME        PIC X(20).
+       01  WK-OLD-DPT-CD      PIC X(02).
+       01  WK-OLD-ENT-DATE    PIC 9(08).
+       01  WK-OLD-STATUS      PIC X(01).
+       01  WK-OLD-MGR-CD      PIC X(04).
+       01  WK-OLD-GRADE       PIC X(02).
+       01  WK-OLD-SALARY      PIC 9(07)V99.
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       MAIN-000.
+           MOVE  "Y"           TO   WK-FOUND.
+           MOVE  "N"           TO   WK-REJECT.
+           DISPLAY "*** Employee Update ***".
+           DISPLAY "Code to update: " NO ADVANCING.
+           ACCEPT  WK-CD.
+           OPEN  I-O EMP-FILE.
+           EVALUATE EMP-STS
+             WHEN "00"
+                MOVE  WK-CD         TO   EMP-CD
+                READ  EMP-FILE KEY IS   EMP-CD
+                  INVALID KEY
+                      DISPLAY "Employee not found!"
+                      MOVE "N"      TO   WK-FOUND
+                END-READ
+             WHEN "35"
+                DISPLAY "EMP-FILE not found - run EMPWRITE first"
+                MOVE "N"      TO   WK-FOUND
+             WHEN OTHER
+                DISPLAY "EMP-FILE open failed, status " EMP-STS
+                MOVE "N"      TO   WK-FOUND
+           END-EVALUATE.
+           IF WK-FOUND = "Y"
+              MOVE  EMP-NAME       TO   WK-OLD-NAME
+              MOVE  EMP-DPT-CD     TO   WK-OLD-DPT-CD
+              MOVE  EMP-ENT-DATE   TO   WK-OLD-ENT-DATE
+              MOVE  EMP-STATUS     TO   WK-OLD-STATUS
+              MOVE  EMP-MGR-CD     TO   WK-OLD-MGR-CD
+              MOVE  EMP-GRADE      TO   WK-OLD-GRADE
+              MOVE  EMP-SALARY     TO   WK-OLD-SALARY
+              PERFORM UPDATE-FIELDS
+              IF WK-REJECT = "Y"
+                 DISPLAY "Update rejected - record left unchanged."
+              ELSE
+                 REWRITE EMP-REC
+                 PERFORM WRITE-AUDIT
+                 IF EMP-DPT-CD NOT = WK-OLD-DPT-CD
+                    PERFORM WRITE-DEPT-HIST
+                 END-IF
+              END-IF
+           END-IF.
+           CLOSE EMP-FILE.
+       MAIN-900.
+           GOBACK.
+       WRITE-AUDIT.
+           OPEN  EXTEND EMP-AUDIT.
+           EVALUATE AUD-STS
+             WHEN "00"
+                MOVE  FUNCTION CURRENT-DATE  TO   AUD-TS
+                MOVE  EMP-CD                 TO   AUD-CD
+                MOVE  "CHG"                  TO   AUD-ACTION
+                MOVE  WK-OLD-NAME            TO   AUD-OLD-NAME
+                MOVE  EMP-NAME               TO   AUD-NEW-NAME
+                MOVE  WK-OLD-DPT-CD          TO   AUD-OLD-DPT
+                MOVE  EMP-DPT-CD             TO   AUD-NEW-DPT
+                MOVE  WK-OLD-ENT-DATE        TO   AUD-OLD-DATE
+                MOVE  EMP-ENT-DATE           TO   AUD-NEW-DATE
+                MOVE  WK-OLD-STATUS          TO   AUD-OLD-STATUS
+                MOVE  EMP-STATUS             TO   AUD-NEW-STATUS
+                MOVE  WK-OLD-MGR-CD          TO   AUD-OLD-MGR
+                MOVE  EMP-MGR-CD             TO   AUD-NEW-MGR
+                MOVE  WK-OLD-GRADE           TO   AUD-OLD-GRADE
+                MOVE  EMP-GRADE              TO   AUD-NEW-GRADE
+                MOVE  WK-OLD-SALARY          TO   AUD-OLD-SALARY
+                MOVE  EMP-SALARY             TO   AUD-NEW-SALARY
+                WRITE AUD-REC
+                CLOSE EMP-AUDIT
+             WHEN OTHER
+                DISPLAY "EMP-AUDIT open failed, status " AUD-STS
+                        " - audit entry lost, contact support"
+           END-EVALUATE.
+       WRITE-DEPT-HIST.
+           OPEN  EXTEND EMP-HIST.
+           EVALUATE HIST-STS
+             WHEN "00"
+                MOVE  EMP-CD           TO   HIST-CD
+                MOVE  "DPT"            TO   HIST-FIELD
+                MOVE  WK-OLD-DPT-CD    TO   HIST-OLD-VAL
+                MOVE  EMP-DPT-CD       TO   HIST-NEW-VAL
+                ACCEPT HIST-EFF-DATE   FROM DATE YYYYMMDD
+                WRITE  HIST-REC
+                CLOSE EMP-HIST
+             WHEN OTHER
+                DISPLAY "EMP-HIST open failed, status " HIST-STS
+                        " - history entry lost, contact support"
+           END-EVALUATE.
+       UPDATE-FIELDS.
+           DISPLAY "Current name      : " EMP-NAME.
+           DISPLAY "Current dept code : " EMP-DPT-CD.
+           DISPLAY "Current enter date: " EMP-ENT-DATE.
+           DISPLAY "Current manager cd: " EMP-MGR-CD.
+           DISPLAY "Current grade     : " EMP-GRADE.
+           DISPLAY "Current salary    : " EMP-SALARY.
+           DISPLAY "New name      (blank = keep): " NO ADVANCING.
+           ACCEPT  WK-NAME.
+           DISPLAY "New dept code (blank = keep): " NO ADVANCING.
+           ACCEPT  WK-DPT-CD.
+           DISPLAY "New enter date(blank = keep): " NO ADVANCING.
+           ACCEPT  WK-ENT-DATE.
+           DISPLAY "New manager cd(blank = keep): " NO ADVANCING.
+           ACCEPT  WK-MGR-CD.
+           DISPLAY "New grade     (blank = keep): " NO ADVANCING.
+           ACCEPT  WK-GRADE.
+           DISPLAY "New salary    (zero = keep): " NO ADVANCING.
+           ACCEPT  WK-SALARY.
+           IF WK-NAME NOT = SPACES
+              MOVE  WK-NAME     TO   EMP-NAME
+           END-IF.
+           IF WK-DPT-CD NOT = SPACES
+              PERFORM CHECK-DEPT
+              IF WK-REJECT = "N"
+                 MOVE  WK-DPT-CD   TO   EMP-DPT-CD
+              END-IF
+           END-IF.
+           IF WK-ENT-DATE NOT = ZERO
+              MOVE  "Y"          TO   WK-DATE-OK
+              CALL  "EMPDTVAL" USING WK-ENT-DATE, WK-DATE-OK
+              IF WK-DATE-OK = "Y"
+                 MOVE  WK-ENT-DATE TO   EMP-ENT-DATE
+              ELSE
+                 DISPLAY "Invalid enter date " WK-ENT-DATE
+                         " - keeping current value"
+              END-IF
+           END-IF.
+           IF WK-MGR-CD NOT = SPACES
+              MOVE  WK-MGR-CD   TO   EMP-MGR-CD
+           END-IF.
+           IF WK-GRADE NOT = SPACES
+              MOVE  WK-GRADE    TO   EMP-GRADE
+           END-IF.
+           IF WK-SALARY NOT = ZERO
+              MOVE  WK-SALARY   TO   EMP-SALARY
+           END-IF.
+       CHECK-DEPT.
+           MOVE  "N"           TO   WK-REJECT.
+           OPEN  INPUT DEPT-FILE.
+           EVALUATE DEPT-STS
+             WHEN "00"
+                MOVE  WK-DPT-CD     TO   DEPT-CD
+                READ  DEPT-FILE KEY IS   DEPT-CD
+                  INVALID KEY
+                      DISPLAY "Unknown department code " WK-DPT-CD
+                      MOVE "Y"      TO   WK-REJECT
+                END-READ
+             WHEN "35"
+                DISPLAY "DEPTMAST not found - run DEPTLOAD first"
+                MOVE "Y"      TO   WK-REJECT
+             WHEN OTHER
+                DISPLAY "DEPTMAST open failed, status " DEPT-STS
+                MOVE "Y"      TO   WK-REJECT
+           END-EVALUATE.
+           CLOSE DEPT-FILE.
